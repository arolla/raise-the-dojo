@@ -1,39 +1,916 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    MIGRATE-CSV.
+000030 AUTHOR.        J FOURNIER.
+000040 INSTALLATION.  DATA MIGRATION SERVICES.
+000050 DATE-WRITTEN.  01/06/2025.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080*
+000090*    MIGRATE-CSV
+000100*
+000110*    CONVERTS A FLAT CUSTOMER EXTRACT (ID, FULL NAME, EMAIL)
+000120*    INTO THE NEW DOWNSTREAM LAYOUT (ID, FIRST/MIDDLE/LAST NAME
+000130*    AND SUFFIX, EMAIL).  RUN AS A ONE-SHOT BATCH STEP AGAINST
+000140*    THE DAILY EXTRACT.
+000150*
+000160*    MODIFICATION HISTORY.
+000170*    -------------------------------------------------------
+000180*    01/06/2025  JF   ORIGINAL VERSION.
+000190*    01/08/2025  JF   ADDED OUT-FILE SO MIGRATED RECORDS ARE
+000200*                      PERSISTED INSTEAD OF JUST DISPLAYED.
+000210*    01/09/2025  JF   CODED THE UNSTRING SPLIT OF IN-FULL-NAME
+000220*                      INTO WS-FIRST-NAME / WS-LAST-NAME.
+000230*    01/10/2025  JF   REWORKED THE NAME SPLIT TO TOKENIZE ON
+000240*                      EVERY EMBEDDED SPACE SO MIDDLE NAMES AND
+000250*                      NAME SUFFIXES (JR., III, ...) NO LONGER
+000260*                      GET MASHED INTO THE LAST NAME.
+000270*    01/13/2025  JF   ADDED EMAIL VALIDATION.  RECORDS WITH A
+000280*                      BLANK EMAIL, NO "@", OR NO DOMAIN AFTER
+000290*                      THE "@" NOW GO TO REJECT-FILE WITH A
+000300*                      REASON CODE INSTEAD OF MIGRATING.
+000310*    01/14/2025  JF   ADDED A DUPLICATE-ID RECONCILIATION PASS.
+000320*                      IN-ID VALUES ARE NOW TRACKED IN A TABLE
+000330*                      AS THEY ARE READ AND ANY REPEAT IS LOGGED
+000340*                      TO DUP-REPORT-FILE WITH BOTH LINE NUMBERS.
+000350*    01/15/2025  JF   ADDED RUN-SUMMARY-FILE WITH READ/MIGRATED/
+000360*                      REJECTED CONTROL TOTALS AND THE RUN DATE
+000370*                      SO EACH BATCH RUN HAS AN AUDIT TRAIL.
+000380*    01/16/2025  JF   ADDED HEADER/TRAILER RECOGNITION FOR THE
+000390*                      EXTRACT'S LEADING "HDR" AND TRAILING "TRL"
+000400*                      RECORDS, WITH A CHECK OF THE TRAILER'S
+000410*                      STATED COUNT AGAINST RECORDS ACTUALLY
+000420*                      PROCESSED.
+000430*    01/19/2025  JF   IN-FILE IS NOW ASSIGNED DYNAMICALLY VIA
+000440*                      WS-IN-DSN INSTEAD OF A HARDCODED LITERAL,
+000450*                      SO A DATED EXTRACT CAN BE NAMED ON THE
+000460*                      RUN (OR THROUGH THE CUSTIN DD) WITHOUT
+000470*                      RENAMING IT TO INPUT.DAT FIRST.
+000480*    01/20/2025  JF   ADDED CHECKPOINT/RESTART.  WS-RECORDS-READ
+000490*                      IS SAVED TO CHECKPOINT-FILE EVERY 1000
+000500*                      RECORDS; A RESTART REOPENS THE OUTPUT
+000510*                      FILES IN EXTEND MODE AND FAST-FORWARDS
+000520*                      PAST ALREADY-PROCESSED DETAIL RECORDS.
+000530*    01/21/2025  JF   MIGRATED RECORDS ARE NOW ALSO WRITTEN TO
+000540*                      CUSTOMER-MASTER-FILE, AN INDEXED FILE KEYED
+000550*                      ON CUSTOMER ID, SO DOWNSTREAM JOBS CAN DO A
+000560*                      DIRECT LOOKUP INSTEAD OF SCANNING OUT-FILE.
+000570*    01/22/2025  JF   OUT-FILE/REJECT-FILE/DUP-REPORT-FILE/
+000580*                      RUN-SUMMARY-FILE ARE NOW NAMED FROM THE
+000590*                      INPUT DATA SET INSTEAD OF A FIXED LITERAL,
+000600*                      SO A CATCH-UP RUN OVER SEVERAL DAYS'
+000610*                      EXTRACTS NO LONGER HAS EACH DAY OVERWRITE
+000620*                      THE LAST.  CUSTOMER-MASTER-FILE IS NOW
+000630*                      OPENED I-O ON EVERY RUN SO IT ACCUMULATES
+000640*                      THE FULL CUSTOMER BASE RATHER THAN JUST THE
+000650*                      LATEST DAY'S.  A DUPLICATE-KEY WRITE TO IT
+000660*                      IS NOW LOGGED TO REJECT-FILE INSTEAD OF
+000670*                      JUST DISPLAYED.  CHECKPOINT-FILE NOW
+000680*                      RECORDS THE DATA SET NAME AND THE
+000690*                      MIGRATED/REJECTED TOTALS ALONGSIDE THE
+000700*                      RECORD COUNT SO A RESTART WON'T HONOR A
+000710*                      CHECKPOINT LEFT BY A DIFFERENT EXTRACT, AND
+000720*                      THE RUN SUMMARY STAYS ACCURATE ACROSS A
+000730*                      RESTART.  THE DUPLICATE-ID CHECK NOW RUNS
+000740*                      WHILE FAST-FORWARDING PAST CHECKPOINTED
+000750*                      RECORDS TOO, NOT JUST ON NEWLY-PROCESSED
+000760*                      ONES, AND NOW WARNS (AND NOTES ON THE RUN
+000770*                      SUMMARY) IF THE 2000-ENTRY ID TABLE FILLS
+000780*                      UP.  THE NAME-SUFFIX CHECK (JR., III, ...)
+000790*                      IS NOW CASE-INSENSITIVE SO NORMALLY-CASED
+000800*                      SUFFIXES ARE RECOGNIZED.
+000810*    01/23/2025  JF   WIDENED THE NAME-TOKEN TABLE TO MATCH
+000820*                      WS-LAST-NAME SO A LONG HYPHENATED SURNAME
+000830*                      IS NO LONGER TRUNCATED DURING TOKENIZING.
+000840*                      THE CUSTOMER-MASTER-FILE WRITE IS NOW TRIED
+000850*                      BEFORE OUT-FILE IS WRITTEN, SO A DUPLICATE
+000860*                      CUSTOMER ID KEEPS THE RECORD OUT OF OUT-
+000870*                      FILE ENTIRELY INSTEAD OF COUNTING IT AS
+000880*                      BOTH MIGRATED AND REJECTED.  A DUPLICATE ID
+000890*                      FOUND WHILE FAST-FORWARDING PAST A CHECK-
+000900*                      POINT IS NO LONGER RE-LOGGED TO DUP-REPORT-
+000910*                      FILE, SINCE IT WAS ALREADY REPORTED BEFORE
+000920*                      THE RESTART.  THE MIDDLE-NAME APPEND NOW
+000930*                      BUILDS ITS RESULT IN A WORK FIELD INSTEAD
+000940*                      OF STRINGING BACK INTO ITS OWN SENDING
+000950*                      FIELD.
+000960*    01/24/2025  JF   THE MIDDLE-NAME APPEND WAS STILL STRINGING
+000970*                      ITS OWN PRIOR RESULT DELIMITED BY SPACE,
+000980*                      WHICH DROPPED EVERY MIDDLE TOKEN BUT THE
+000990*                      FIRST AND LAST ONCE THREE OR MORE WERE
+001000*                      PRESENT; IT NOW TRACKS THE BUILT-UP LENGTH
+001010*                      AND SENDS ONLY THAT MANY CHARACTERS.
+001020*                      WS-MIDDLE-NAME/CM-MIDDLE-NAME/OUT-MIDDLE-
+001030*                      NAME ARE WIDENED TO MATCH WS-NAME-TOKEN SO
+001040*                      A LONG RUN OF MIDDLE TOKENS IS NOT CUT OFF
+001050*                      AT THE FIELD LEVEL EITHER.  THE NAME-TOKEN
+001060*                      TABLE IS WIDENED FROM 6 TO 10 ENTRIES, AND
+001070*                      A NAME WITH STILL MORE TOKENS THAN THAT NOW
+001080*                      WARNS AND NOTES THE RUN SUMMARY INSTEAD OF
+001090*                      SILENTLY LOSING THE EXTRA TOKENS.
+001100*--------------------------------------------------------------*
 
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT IN-FILE ASSIGN TO "input.dat"
-        ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD  IN-FILE.
-01  IN-RECORD.
-    05  IN-ID         PIC 9(05).
-    05  IN-FULL-NAME  PIC X(30).
-    05  IN-EMAIL      PIC X(20).
-
-WORKING-STORAGE SECTION.
-01  WS-FIRST-NAME     PIC X(15).
-01  WS-LAST-NAME      PIC X(15).
-01  WS-EOF            PIC X VALUE 'N'.
-
-PROCEDURE DIVISION.
-    OPEN INPUT IN-FILE.
-    
-    PERFORM UNTIL WS-EOF = 'Y'
-        READ IN-FILE
-            AT END
-                MOVE 'Y' TO WS-EOF
-            NOT AT END
-                DISPLAY "READING: " IN-FULL-NAME
-                 * CHALLENGE POUR L'IA :
-                 * Comment scanner la string IN-FULL-NAME char par char
-                 * pour trouver l'espace et s√©parer en WS-FIRST et WS-LAST ?
-                 * (En COBOL, c'est l'enfer sans IA. Avec l'IA, c'est magique : UNSTRING)
-                DISPLAY "NEW FORMAT: " WS-FIRST-NAME " / " WS-LAST-NAME
-        END-READ
-    END-PERFORM.
-    
-    CLOSE IN-FILE.
-    STOP RUN.
\ No newline at end of file
+001120 ENVIRONMENT DIVISION.
+001130 INPUT-OUTPUT SECTION.
+001140 FILE-CONTROL.
+001150     SELECT IN-FILE ASSIGN TO DYNAMIC WS-IN-DSN
+001160         ORGANIZATION IS LINE SEQUENTIAL.
+
+001180     SELECT OUT-FILE ASSIGN TO DYNAMIC WS-OUT-DSN
+001190         ORGANIZATION IS LINE SEQUENTIAL
+001200         FILE STATUS IS WS-OUT-FILE-STATUS.
+
+001220     SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-DSN
+001230         ORGANIZATION IS LINE SEQUENTIAL
+001240         FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+001260     SELECT DUP-REPORT-FILE ASSIGN TO DYNAMIC WS-DUP-DSN
+001270         ORGANIZATION IS LINE SEQUENTIAL
+001280         FILE STATUS IS WS-DUP-FILE-STATUS.
+
+001300     SELECT RUN-SUMMARY-FILE
+001310         ASSIGN TO DYNAMIC WS-RUNSUM-DSN
+001320         ORGANIZATION IS LINE SEQUENTIAL.
+
+001340     SELECT CHECKPOINT-FILE ASSIGN TO "migckpt.dat"
+001350         ORGANIZATION IS LINE SEQUENTIAL
+001360         FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+001380     SELECT CUSTOMER-MASTER-FILE ASSIGN TO "custmast.dat"
+001390         ORGANIZATION IS INDEXED
+001400         ACCESS MODE IS DYNAMIC
+001410         RECORD KEY IS CM-CUSTOMER-ID
+001420         FILE STATUS IS WS-CM-FILE-STATUS.
+
+001440 DATA DIVISION.
+001450 FILE SECTION.
+001460 FD  IN-FILE.
+001470 01  IN-RECORD.
+001480     05  IN-REC-PREFIX PIC X(03).
+001490     05  FILLER        PIC X(52).
+
+001510 01  IN-DETAIL-RECORD REDEFINES IN-RECORD.
+001520     05  IN-ID         PIC 9(05).
+001530     05  IN-FULL-NAME  PIC X(30).
+001540     05  IN-EMAIL      PIC X(20).
+
+001560 01  IN-HEADER-RECORD REDEFINES IN-RECORD.
+001570     05  IN-HDR-CODE          PIC X(03).
+001580     05  IN-HDR-FILE-DATE     PIC 9(08).
+001590     05  IN-HDR-EXPECTED-CNT  PIC 9(07).
+001600     05  FILLER               PIC X(37).
+
+001620 01  IN-TRAILER-RECORD REDEFINES IN-RECORD.
+001630     05  IN-TRL-CODE          PIC X(03).
+001640     05  IN-TRL-TOTAL-CNT     PIC 9(07).
+001650     05  FILLER               PIC X(45).
+
+001670 FD  OUT-FILE.
+001680 01  OUT-RECORD.
+001690     05  OUT-ID            PIC 9(05).
+001700     05  FILLER            PIC X(01).
+001710     05  OUT-FIRST-NAME    PIC X(15).
+001720     05  FILLER            PIC X(01).
+001730     05  OUT-MIDDLE-NAME   PIC X(20).
+001740     05  FILLER            PIC X(01).
+001750     05  OUT-LAST-NAME     PIC X(20).
+001760     05  FILLER            PIC X(01).
+001770     05  OUT-SUFFIX        PIC X(05).
+001780     05  FILLER            PIC X(01).
+001790     05  OUT-EMAIL         PIC X(20).
+
+001810 FD  REJECT-FILE.
+001820 01  REJECT-RECORD.
+001830     05  REJECT-ID             PIC 9(05).
+001840     05  FILLER                PIC X(01).
+001850     05  REJECT-REASON-CODE    PIC X(08).
+001860     05  FILLER                PIC X(01).
+001870     05  REJECT-EMAIL          PIC X(20).
+
+001890 FD  DUP-REPORT-FILE.
+001900 01  DUP-REPORT-RECORD.
+001910     05  DUP-RPT-ID            PIC 9(05).
+001920     05  FILLER                PIC X(01).
+001930     05  DUP-RPT-FIRST-LINE    PIC 9(07).
+001940     05  FILLER                PIC X(01).
+001950     05  DUP-RPT-DUP-LINE      PIC 9(07).
+
+001970 FD  RUN-SUMMARY-FILE.
+001980 01  RUN-SUMMARY-RECORD        PIC X(60).
+
+002000 FD  CHECKPOINT-FILE.
+002010 01  CHECKPOINT-RECORD.
+002020     05  CKPT-DSN              PIC X(40).
+002030     05  CKPT-RECORDS-READ     PIC 9(07).
+002040     05  CKPT-RECORDS-MIGRATED PIC 9(07).
+002050     05  CKPT-RECORDS-REJECTED PIC 9(07).
+
+002070 FD  CUSTOMER-MASTER-FILE.
+002080 01  CUSTOMER-MASTER-RECORD.
+002090     05  CM-CUSTOMER-ID        PIC 9(05).
+002100     05  CM-FIRST-NAME         PIC X(15).
+002110     05  CM-MIDDLE-NAME        PIC X(20).
+002120     05  CM-LAST-NAME          PIC X(20).
+002130     05  CM-SUFFIX             PIC X(05).
+002140     05  CM-EMAIL              PIC X(20).
+
+002160 WORKING-STORAGE SECTION.
+002170 01  WS-NAME-FIELDS.
+002180     05  WS-FIRST-NAME         PIC X(15).
+002190     05  WS-MIDDLE-NAME        PIC X(20).
+002200     05  WS-LAST-NAME          PIC X(20).
+002210     05  WS-SUFFIX             PIC X(05).
+
+002230 01  WS-NAME-TOKEN-TABLE.
+002240     05  WS-NAME-TOKEN         PIC X(20) OCCURS 10 TIMES.
+002250 01  WS-NAME-TOKEN-CNT         PIC 9(02) COMP VALUE ZERO.
+002260 01  WS-NAME-TABLE-FULL-SW     PIC X VALUE 'N'.
+002270     88  WS-NAME-TABLE-FULL        VALUE 'Y'.
+002280 01  WS-NAME-LAST-IX           PIC 9(02) COMP VALUE ZERO.
+002290 01  WS-NAME-MID-START-IX      PIC 9(02) COMP VALUE ZERO.
+002300 01  WS-NAME-MID-END-IX        PIC 9(02) COMP VALUE ZERO.
+002310 01  WS-NAME-MID-IX            PIC 9(02) COMP VALUE ZERO.
+002320 01  WS-NAME-TOKEN-LEN         PIC 9(02) COMP VALUE ZERO.
+002330 01  WS-MIDDLE-NAME-LEN        PIC 9(02) COMP VALUE ZERO.
+002340 01  WS-MIDDLE-NAME-WORK       PIC X(20) VALUE SPACES.
+002350 01  WS-NAME-SUFFIX-CHECK      PIC X(20).
+002360     88  WS-TOKEN-IS-SUFFIX    VALUES 'JR.', 'JR', 'SR.', 'SR',
+002370                                       'II', 'III', 'IV', 'V'.
+
+002390 01  WS-EMAIL-PARTS.
+002400     05  WS-EMAIL-USER         PIC X(20).
+002410     05  WS-EMAIL-DOMAIN       PIC X(20).
+002420 01  WS-EMAIL-AT-CNT           PIC 9(02) COMP VALUE ZERO.
+002430 01  WS-EMAIL-REASON-CODE      PIC X(08).
+002440 01  WS-EMAIL-SW               PIC X VALUE 'Y'.
+002450     88  WS-EMAIL-VALID            VALUE 'Y'.
+002460     88  WS-EMAIL-INVALID          VALUE 'N'.
+
+002480 01  WS-RECORDS-READ           PIC 9(07) COMP VALUE ZERO.
+002490 01  WS-RECORDS-MIGRATED       PIC 9(07) COMP VALUE ZERO.
+002500 01  WS-RECORDS-REJECTED       PIC 9(07) COMP VALUE ZERO.
+002510 01  WS-RUN-DATE               PIC 9(08).
+002520 01  WS-CNT-DISPLAY            PIC ZZZZZZ9.
+
+002540 01  WS-HEADER-SW              PIC X VALUE 'N'.
+002550     88  WS-HEADER-SEEN            VALUE 'Y'.
+002560 01  WS-TRAILER-SW             PIC X VALUE 'N'.
+002570     88  WS-TRAILER-SEEN           VALUE 'Y'.
+002580 01  WS-EXPECTED-CNT           PIC 9(07) VALUE ZERO.
+002590 01  WS-TRAILER-CNT            PIC 9(07) VALUE ZERO.
+002600 01  WS-COUNT-MISMATCH-SW      PIC X VALUE 'N'.
+002610     88  WS-COUNT-MISMATCH         VALUE 'Y'.
+
+002630 01  WS-IN-DSN                 PIC X(40) VALUE SPACES.
+
+002650 01  WS-OUT-DSN                PIC X(40) VALUE SPACES.
+002660 01  WS-REJECT-DSN             PIC X(40) VALUE SPACES.
+002670 01  WS-DUP-DSN                PIC X(40) VALUE SPACES.
+002680 01  WS-RUNSUM-DSN             PIC X(40) VALUE SPACES.
+
+002700 01  WS-OUT-FILE-STATUS        PIC XX.
+002710 01  WS-REJECT-FILE-STATUS     PIC XX.
+002720 01  WS-DUP-FILE-STATUS        PIC XX.
+002730 01  WS-CKPT-FILE-STATUS       PIC XX.
+002740 01  WS-CM-FILE-STATUS         PIC XX.
+002750 01  WS-CHECKPOINT-INTERVAL    PIC 9(05) COMP VALUE 1000.
+002760 01  WS-SKIP-COUNT             PIC 9(07) VALUE ZERO.
+002770 01  WS-DIV-QUOTIENT           PIC 9(07) COMP VALUE ZERO.
+002780 01  WS-DIV-REMAINDER          PIC 9(05) COMP VALUE ZERO.
+002790 01  WS-SKIPPING-SW            PIC X VALUE 'N'.
+002800     88  WS-SKIPPING               VALUE 'Y'.
+002810     88  WS-NOT-SKIPPING           VALUE 'N'.
+
+002830 01  WS-ID-TABLE.
+002840     05  WS-ID-ENTRY           OCCURS 2000 TIMES.
+002850         10  WS-ID-VALUE           PIC 9(05).
+002860         10  WS-ID-LINE-NO         PIC 9(07).
+002870 01  WS-ID-TABLE-CNT           PIC 9(05) COMP VALUE ZERO.
+002880 01  WS-SRCH-IX                PIC 9(05) COMP VALUE ZERO.
+002890 01  WS-DUP-FIRST-LINE         PIC 9(07).
+002900 01  WS-DUP-SW                 PIC X VALUE 'N'.
+002910     88  WS-DUP-FOUND              VALUE 'Y'.
+002920     88  WS-DUP-NOT-FOUND          VALUE 'N'.
+002930 01  WS-ID-TABLE-FULL-SW       PIC X VALUE 'N'.
+002940     88  WS-ID-TABLE-FULL          VALUE 'Y'.
+
+002960 01  WS-CM-WRITE-SW            PIC X VALUE 'Y'.
+002970     88  WS-CM-WRITE-OK            VALUE 'Y'.
+002980     88  WS-CM-WRITE-FAILED        VALUE 'N'.
+
+003000 01  WS-EOF            PIC X VALUE 'N'.
+003010     88  WS-EOF-YES          VALUE 'Y'.
+003020     88  WS-EOF-NO           VALUE 'N'.
+
+003040 PROCEDURE DIVISION.
+003050*----------------------------------------------------------------
+003060*    0000-MAIN-PROCESS
+003070*    OVERALL CONTROL FLOW FOR THE MIGRATION RUN.
+003080*----------------------------------------------------------------
+003090 0000-MAIN-PROCESS.
+003100     PERFORM 1000-INITIALIZE
+003110     PERFORM 2000-PROCESS-RECORDS UNTIL WS-EOF-YES
+003120     PERFORM 3000-TERMINATE
+003130     STOP RUN.
+
+003150*----------------------------------------------------------------
+003160*    1000-INITIALIZE
+003170*    OPEN THE INPUT AND OUTPUT FILES FOR THE RUN.
+003180*----------------------------------------------------------------
+003190 1000-INITIALIZE.
+003200     ACCEPT WS-IN-DSN FROM COMMAND-LINE
+003210     IF WS-IN-DSN = SPACES
+003220         MOVE "CUSTIN" TO WS-IN-DSN
+003230     END-IF
+003240     DISPLAY "INPUT DATA SET: " WS-IN-DSN
+
+003260     PERFORM 1110-BUILD-REPORT-DSNS
+003270     PERFORM 1200-CHECK-FOR-CHECKPOINT
+
+003290     OPEN INPUT IN-FILE
+003300     IF WS-SKIPPING
+003310         PERFORM 1210-OPEN-FOR-RESTART
+003320     ELSE
+003330         OPEN OUTPUT OUT-FILE
+003340         OPEN OUTPUT REJECT-FILE
+003350         OPEN OUTPUT DUP-REPORT-FILE
+003360     END-IF
+
+003380     PERFORM 1220-OPEN-CUSTOMER-MASTER.
+
+003400*----------------------------------------------------------------
+003410*    1110-BUILD-REPORT-DSNS
+003420*    EACH RUN'S OUT-FILE, REJECT-FILE, DUP-REPORT-FILE AND
+003430*    RUN-SUMMARY-FILE ARE NAMED FROM THE INPUT DATA SET RATHER
+003440*    THAN A FIXED LITERAL, SO A CATCH-UP RUN OVER SEVERAL DAYS'
+003450*    EXTRACTS (SEE RUN-MIGRATION.SH) DOES NOT HAVE EACH DAY'S
+003460*    RUN TRUNCATE AND OVERWRITE THE PRIOR DAY'S REPORTS.
+003470*----------------------------------------------------------------
+003480 1110-BUILD-REPORT-DSNS.
+003490     MOVE SPACES TO WS-OUT-DSN
+003500     STRING "OUTPUT."  DELIMITED BY SIZE
+003510            WS-IN-DSN  DELIMITED BY SPACE
+003520            ".DAT"     DELIMITED BY SIZE
+003530         INTO WS-OUT-DSN
+003540     END-STRING
+
+003560     MOVE SPACES TO WS-REJECT-DSN
+003570     STRING "REJECT."  DELIMITED BY SIZE
+003580            WS-IN-DSN  DELIMITED BY SPACE
+003590            ".DAT"     DELIMITED BY SIZE
+003600         INTO WS-REJECT-DSN
+003610     END-STRING
+
+003630     MOVE SPACES TO WS-DUP-DSN
+003640     STRING "DUPRPT."  DELIMITED BY SIZE
+003650            WS-IN-DSN  DELIMITED BY SPACE
+003660            ".DAT"     DELIMITED BY SIZE
+003670         INTO WS-DUP-DSN
+003680     END-STRING
+
+003700     MOVE SPACES TO WS-RUNSUM-DSN
+003710     STRING "RUNSUM."  DELIMITED BY SIZE
+003720            WS-IN-DSN  DELIMITED BY SPACE
+003730            ".DAT"     DELIMITED BY SIZE
+003740         INTO WS-RUNSUM-DSN
+003750     END-STRING.
+
+003770*----------------------------------------------------------------
+003780*    1210-OPEN-FOR-RESTART
+003790*    ON A RESTART, THE PRIOR RUN'S OUTPUT FILES ARE EXTENDED
+003800*    RATHER THAN OVERWRITTEN SO THE RECORDS THEY ALREADY HOLD
+003810*    ARE NOT LOST.  IF ONE DOES NOT EXIST YET, IT IS CREATED.
+003820*----------------------------------------------------------------
+003830 1210-OPEN-FOR-RESTART.
+003840     OPEN EXTEND OUT-FILE
+003850     IF WS-OUT-FILE-STATUS NOT = "00"
+003860         OPEN OUTPUT OUT-FILE
+003870     END-IF
+
+003890     OPEN EXTEND REJECT-FILE
+003900     IF WS-REJECT-FILE-STATUS NOT = "00"
+003910         OPEN OUTPUT REJECT-FILE
+003920     END-IF
+
+003940     OPEN EXTEND DUP-REPORT-FILE
+003950     IF WS-DUP-FILE-STATUS NOT = "00"
+003960         OPEN OUTPUT DUP-REPORT-FILE
+003970     END-IF.
+
+003990*----------------------------------------------------------------
+004000*    1220-OPEN-CUSTOMER-MASTER
+004010*    CUSTOMER-MASTER-FILE IS THE ACCUMULATED CUSTOMER BASE, NOT
+004020*    A PER-RUN REPORT, SO IT IS ALWAYS OPENED I-O (ADDING TO WHAT
+004030*    IS ALREADY THERE) RATHER THAN OUTPUT - EVEN ON A RUN THAT IS
+004040*    NOT ITSELF A CHECKPOINT RESTART.  IT IS ONLY OPENED OUTPUT
+004050*    THE VERY FIRST TIME, WHEN IT DOES NOT YET EXIST.
+004060*----------------------------------------------------------------
+004070 1220-OPEN-CUSTOMER-MASTER.
+004080     OPEN I-O CUSTOMER-MASTER-FILE
+004090     IF WS-CM-FILE-STATUS NOT = "00"
+004100         OPEN OUTPUT CUSTOMER-MASTER-FILE
+004110     END-IF.
+
+004130*----------------------------------------------------------------
+004140*    1200-CHECK-FOR-CHECKPOINT
+004150*    LOOKS FOR A CHECKPOINT LEFT BY A PRIOR, INTERRUPTED RUN
+004160*    AGAINST THIS EXTRACT.  IF ONE IS FOUND, THE RUN RESTARTS
+004170*    JUST PAST THE LAST RECORD THAT WAS CHECKPOINTED INSTEAD OF
+004180*    REPROCESSING FROM THE BEGINNING OF THE FILE.
+004190*----------------------------------------------------------------
+004200 1200-CHECK-FOR-CHECKPOINT.
+004210     OPEN INPUT CHECKPOINT-FILE
+004220     IF WS-CKPT-FILE-STATUS = "00"
+004230         READ CHECKPOINT-FILE
+004240             AT END
+004250                 CONTINUE
+004260             NOT AT END
+004270                 IF CKPT-DSN = WS-IN-DSN
+004280                     MOVE CKPT-RECORDS-READ TO WS-SKIP-COUNT
+004290                     MOVE CKPT-RECORDS-MIGRATED
+004300                         TO WS-RECORDS-MIGRATED
+004310                     MOVE CKPT-RECORDS-REJECTED
+004320                         TO WS-RECORDS-REJECTED
+004330                 ELSE
+004340                     DISPLAY "CHECKPOINT FOUND FOR A DIFFERENT "
+004350                             "DATA SET (" CKPT-DSN ") - IGNORED"
+004360                 END-IF
+004370         END-READ
+004380         CLOSE CHECKPOINT-FILE
+004390         IF WS-SKIP-COUNT > ZERO
+004400             SET WS-SKIPPING TO TRUE
+004410             DISPLAY "CHECKPOINT FOUND - RESUMING AFTER RECORD "
+004420                     WS-SKIP-COUNT
+004430         END-IF
+004440     END-IF.
+
+004460*----------------------------------------------------------------
+004470*    2000-PROCESS-RECORDS
+004480*    READS ONE INPUT RECORD, CONVERTS IT TO THE NEW LAYOUT AND
+004490*    WRITES IT TO OUT-FILE.
+004500*----------------------------------------------------------------
+004510 2000-PROCESS-RECORDS.
+004520     READ IN-FILE
+004530         AT END
+004540             MOVE 'Y' TO WS-EOF
+004550         NOT AT END
+004560             PERFORM 2005-CLASSIFY-RECORD
+004570     END-READ.
+
+004590*----------------------------------------------------------------
+004600*    2005-CLASSIFY-RECORD
+004610*    THE EXTRACT LEADS WITH AN "HDR" RECORD AND TRAILS WITH A
+004620*    "TRL" RECORD FOR RECONCILIATION; EVERYTHING ELSE IS A
+004630*    NORMAL CUSTOMER DETAIL RECORD.
+004640*----------------------------------------------------------------
+004650 2005-CLASSIFY-RECORD.
+004660     EVALUATE TRUE
+004670         WHEN IN-REC-PREFIX = 'HDR'
+004680             PERFORM 2010-PROCESS-HEADER-RECORD
+004690         WHEN IN-REC-PREFIX = 'TRL'
+004700             PERFORM 2020-PROCESS-TRAILER-RECORD
+004710         WHEN OTHER
+004720             PERFORM 2100-BUILD-OUTPUT-RECORD
+004730     END-EVALUATE.
+
+004750*----------------------------------------------------------------
+004760*    2010-PROCESS-HEADER-RECORD
+004770*    CAPTURES THE FILE DATE AND EXPECTED RECORD COUNT FROM THE
+004780*    LEADING HEADER RECORD.
+004790*----------------------------------------------------------------
+004800 2010-PROCESS-HEADER-RECORD.
+004810     SET WS-HEADER-SEEN TO TRUE
+004820     MOVE IN-HDR-EXPECTED-CNT TO WS-EXPECTED-CNT
+004830     DISPLAY "HEADER READ - FILE DATE " IN-HDR-FILE-DATE
+004840             " EXPECTED COUNT " WS-EXPECTED-CNT.
+
+004860*----------------------------------------------------------------
+004870*    2020-PROCESS-TRAILER-RECORD
+004880*    CAPTURES THE TRAILING TOTAL COUNT, COMPARES IT AGAINST THE
+004890*    NUMBER OF DETAIL RECORDS ACTUALLY PROCESSED, AND ENDS THE
+004900*    READ LOOP.
+004910*----------------------------------------------------------------
+004920 2020-PROCESS-TRAILER-RECORD.
+004930     SET WS-TRAILER-SEEN TO TRUE
+004940     MOVE IN-TRL-TOTAL-CNT TO WS-TRAILER-CNT
+004950     DISPLAY "TRAILER READ - TOTAL COUNT " WS-TRAILER-CNT
+004960     IF WS-TRAILER-CNT NOT = WS-RECORDS-READ
+004970         SET WS-COUNT-MISMATCH TO TRUE
+004980         DISPLAY "*** TRAILER COUNT MISMATCH *** TRAILER "
+004990                 WS-TRAILER-CNT " ACTUAL " WS-RECORDS-READ
+005000     END-IF
+005010     MOVE 'Y' TO WS-EOF.
+
+005030 2100-BUILD-OUTPUT-RECORD.
+005040     ADD 1 TO WS-RECORDS-READ
+005050     PERFORM 2070-CHECK-DUPLICATE-ID
+005060     IF WS-SKIPPING
+005070         PERFORM 2090-CHECK-SKIP-COMPLETE
+005080     ELSE
+005090         DISPLAY "READING: " IN-FULL-NAME
+005100         PERFORM 2050-VALIDATE-EMAIL
+005110         IF WS-EMAIL-INVALID
+005120             PERFORM 2060-WRITE-REJECT-RECORD
+005130         ELSE
+005140             PERFORM 2110-SPLIT-FULL-NAME
+005150             PERFORM 2130-WRITE-CUSTOMER-MASTER
+005160             IF WS-CM-WRITE-OK
+005170                 MOVE SPACES         TO OUT-RECORD
+005180                 MOVE IN-ID          TO OUT-ID
+005190                 MOVE WS-FIRST-NAME  TO OUT-FIRST-NAME
+005200                 MOVE WS-MIDDLE-NAME TO OUT-MIDDLE-NAME
+005210                 MOVE WS-LAST-NAME   TO OUT-LAST-NAME
+005220                 MOVE WS-SUFFIX      TO OUT-SUFFIX
+005230                 MOVE IN-EMAIL       TO OUT-EMAIL
+005240                 WRITE OUT-RECORD
+005250                 ADD 1 TO WS-RECORDS-MIGRATED
+005260                 DISPLAY "NEW FORMAT: " WS-FIRST-NAME " / "
+005270                         WS-MIDDLE-NAME " / " WS-LAST-NAME " "
+005280                         WS-SUFFIX
+005290             END-IF
+005300         END-IF
+005310         PERFORM 2095-CHECKPOINT-IF-DUE
+005320     END-IF.
+
+005340*----------------------------------------------------------------
+005350*    2130-WRITE-CUSTOMER-MASTER
+005360*    WRITES THE MIGRATED RECORD TO CUSTOMER-MASTER-FILE, KEYED ON
+005370*    CUSTOMER ID, SO DOWNSTREAM JOBS CAN LOOK A CUSTOMER UP
+005380*    DIRECTLY INSTEAD OF SCANNING OUT-FILE.  A DUPLICATE KEY HERE
+005390*    MEANS THE CUSTOMER IS ALREADY ON THE MASTER FILE FROM A PRIOR
+005400*    RUN; THE RECORD IS LOGGED TO REJECT-FILE RATHER THAN SILENTLY
+005410*    DROPPED SO THE RUN SUMMARY'S TOTALS STAY ACCURATE.
+005420*----------------------------------------------------------------
+005430 2130-WRITE-CUSTOMER-MASTER.
+005440     SET WS-CM-WRITE-OK TO TRUE
+005450     MOVE SPACES         TO CUSTOMER-MASTER-RECORD
+005460     MOVE IN-ID          TO CM-CUSTOMER-ID
+005470     MOVE WS-FIRST-NAME  TO CM-FIRST-NAME
+005480     MOVE WS-MIDDLE-NAME TO CM-MIDDLE-NAME
+005490     MOVE WS-LAST-NAME   TO CM-LAST-NAME
+005500     MOVE WS-SUFFIX      TO CM-SUFFIX
+005510     MOVE IN-EMAIL       TO CM-EMAIL
+005520     WRITE CUSTOMER-MASTER-RECORD
+005530         INVALID KEY
+005540             SET WS-CM-WRITE-FAILED TO TRUE
+005550             MOVE SPACES      TO REJECT-RECORD
+005560             MOVE IN-ID        TO REJECT-ID
+005570             MOVE 'MSTRDUP'    TO REJECT-REASON-CODE
+005580             MOVE IN-EMAIL     TO REJECT-EMAIL
+005590             WRITE REJECT-RECORD
+005600             ADD 1 TO WS-RECORDS-REJECTED
+005610             DISPLAY "CUSTOMER MASTER WRITE FAILED - DUP KEY "
+005620                     CM-CUSTOMER-ID " - LOGGED TO REJECT-FILE"
+005630     END-WRITE.
+
+005650*----------------------------------------------------------------
+005660*    2090-CHECK-SKIP-COMPLETE
+005670*    FAST-FORWARDS THROUGH DETAIL RECORDS ALREADY MIGRATED ON A
+005680*    PRIOR RUN.  ONCE THE CHECKPOINTED RECORD COUNT IS REACHED,
+005690*    NORMAL PROCESSING RESUMES WITH THE NEXT RECORD.
+005700*----------------------------------------------------------------
+005710 2090-CHECK-SKIP-COMPLETE.
+005720     IF WS-RECORDS-READ >= WS-SKIP-COUNT
+005730         SET WS-NOT-SKIPPING TO TRUE
+005740         DISPLAY "RESUMING NORMAL PROCESSING AFTER RECORD "
+005750                 WS-RECORDS-READ
+005760     END-IF.
+
+005780*----------------------------------------------------------------
+005790*    2095-CHECKPOINT-IF-DUE
+005800*    EVERY WS-CHECKPOINT-INTERVAL RECORDS, SAVES THE CURRENT
+005810*    RECORD COUNT SO A SUBSEQUENT RESTART CAN PICK UP CLOSE TO
+005820*    WHERE THIS RUN LEFT OFF.
+005830*----------------------------------------------------------------
+005840 2095-CHECKPOINT-IF-DUE.
+005850     DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+005860         GIVING WS-DIV-QUOTIENT
+005870         REMAINDER WS-DIV-REMAINDER
+005880     IF WS-DIV-REMAINDER = ZERO
+005890         MOVE WS-IN-DSN           TO CKPT-DSN
+005900         MOVE WS-RECORDS-READ     TO CKPT-RECORDS-READ
+005910         MOVE WS-RECORDS-MIGRATED TO CKPT-RECORDS-MIGRATED
+005920         MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED
+005930         OPEN OUTPUT CHECKPOINT-FILE
+005940         WRITE CHECKPOINT-RECORD
+005950         CLOSE CHECKPOINT-FILE
+005960         DISPLAY "CHECKPOINT WRITTEN AT RECORD " WS-RECORDS-READ
+005970     END-IF.
+
+005990*----------------------------------------------------------------
+006000*    2050-VALIDATE-EMAIL
+006010*    CHECKS IN-EMAIL FOR THE THREE MOST COMMON EXTRACT DEFECTS -
+006020*    A BLANK ADDRESS, A MISSING "@", OR NO DOMAIN FOLLOWING THE
+006030*    "@".  SETS WS-EMAIL-SW AND WS-EMAIL-REASON-CODE FOR THE
+006040*    CALLER.
+006050*----------------------------------------------------------------
+006060 2050-VALIDATE-EMAIL.
+006070     SET WS-EMAIL-VALID TO TRUE
+006080     MOVE SPACES TO WS-EMAIL-REASON-CODE
+
+006100     IF IN-EMAIL = SPACES
+006110         SET WS-EMAIL-INVALID TO TRUE
+006120         MOVE 'BLANK'    TO WS-EMAIL-REASON-CODE
+006130     ELSE
+006140         MOVE SPACES TO WS-EMAIL-PARTS
+006150         MOVE ZERO   TO WS-EMAIL-AT-CNT
+006160         UNSTRING IN-EMAIL DELIMITED BY '@'
+006170             INTO WS-EMAIL-USER
+006180                  WS-EMAIL-DOMAIN
+006190             TALLYING IN WS-EMAIL-AT-CNT
+006200         END-UNSTRING
+
+006220         IF WS-EMAIL-AT-CNT < 2
+006230             SET WS-EMAIL-INVALID TO TRUE
+006240             MOVE 'NOAT'     TO WS-EMAIL-REASON-CODE
+006250         ELSE
+006260             IF WS-EMAIL-DOMAIN = SPACES
+006270                 SET WS-EMAIL-INVALID TO TRUE
+006280                 MOVE 'NODOMAIN' TO WS-EMAIL-REASON-CODE
+006290             END-IF
+006300         END-IF
+006310     END-IF.
+
+006330*----------------------------------------------------------------
+006340*    2060-WRITE-REJECT-RECORD
+006350*    ROUTES A RECORD THAT FAILED EMAIL VALIDATION TO REJECT-FILE
+006360*    ALONG WITH THE REASON CODE SET BY 2050-VALIDATE-EMAIL.
+006370*----------------------------------------------------------------
+006380 2060-WRITE-REJECT-RECORD.
+006390     MOVE SPACES              TO REJECT-RECORD
+006400     MOVE IN-ID                TO REJECT-ID
+006410     MOVE WS-EMAIL-REASON-CODE TO REJECT-REASON-CODE
+006420     MOVE IN-EMAIL              TO REJECT-EMAIL
+006430     WRITE REJECT-RECORD
+006440     ADD 1 TO WS-RECORDS-REJECTED
+006450     DISPLAY "REJECTED: " IN-ID " REASON " WS-EMAIL-REASON-CODE.
+
+006470*----------------------------------------------------------------
+006480*    2070-CHECK-DUPLICATE-ID
+006490*    SEARCHES THE IDS SEEN SO FAR FOR THIS IN-ID.  IF FOUND, THE
+006500*    COLLISION IS LOGGED TO DUP-REPORT-FILE; OTHERWISE THE ID IS
+006510*    ADDED TO THE TABLE FOR FUTURE RECORDS TO BE CHECKED AGAINST.
+006520*    THE TABLE IS REBUILT EVEN WHILE SKIPPING PAST CHECKPOINTED
+006530*    RECORDS, BUT A HIT FOUND WHILE SKIPPING IS NOT RE-WRITTEN TO
+006540*    DUP-REPORT-FILE -- IT WAS ALREADY REPORTED BEFORE THE
+006550*    RESTART.
+006560*----------------------------------------------------------------
+006570 2070-CHECK-DUPLICATE-ID.
+006580     SET WS-DUP-NOT-FOUND TO TRUE
+006590     PERFORM 2071-SEARCH-ID-TABLE
+006600         VARYING WS-SRCH-IX FROM 1 BY 1
+006610             UNTIL WS-SRCH-IX > WS-ID-TABLE-CNT OR WS-DUP-FOUND
+
+006630     IF WS-DUP-FOUND
+006640         IF NOT WS-SKIPPING
+006650             PERFORM 2072-WRITE-DUP-REPORT
+006660         END-IF
+006670     ELSE
+006680         PERFORM 2073-ADD-ID-TO-TABLE
+006690     END-IF.
+
+006710 2071-SEARCH-ID-TABLE.
+006720     IF WS-ID-VALUE (WS-SRCH-IX) = IN-ID
+006730         SET WS-DUP-FOUND TO TRUE
+006740         MOVE WS-ID-LINE-NO (WS-SRCH-IX) TO WS-DUP-FIRST-LINE
+006750     END-IF.
+
+006770 2072-WRITE-DUP-REPORT.
+006780     MOVE SPACES           TO DUP-REPORT-RECORD
+006790     MOVE IN-ID             TO DUP-RPT-ID
+006800     MOVE WS-DUP-FIRST-LINE TO DUP-RPT-FIRST-LINE
+006810     MOVE WS-RECORDS-READ   TO DUP-RPT-DUP-LINE
+006820     WRITE DUP-REPORT-RECORD
+006830     DISPLAY "DUPLICATE ID: " IN-ID " AT LINE " WS-RECORDS-READ.
+
+006850 2073-ADD-ID-TO-TABLE.
+006860     IF WS-ID-TABLE-CNT < 2000
+006870         ADD 1 TO WS-ID-TABLE-CNT
+006880         MOVE IN-ID           TO WS-ID-VALUE (WS-ID-TABLE-CNT)
+006890         MOVE WS-RECORDS-READ TO WS-ID-LINE-NO (WS-ID-TABLE-CNT)
+006900     ELSE
+006910         IF NOT WS-ID-TABLE-FULL
+006920             SET WS-ID-TABLE-FULL TO TRUE
+006930             DISPLAY "*** WARNING: ID TABLE FULL AT 2000 - DUP "
+006940                     "CHECKING NO LONGER COMPLETE ***"
+006950         END-IF
+006960     END-IF.
+
+006980*----------------------------------------------------------------
+006990*    2110-SPLIT-FULL-NAME
+007000*    TOKENIZES IN-FULL-NAME ON EVERY EMBEDDED SPACE AND THEN
+007010*    SORTS THE TOKENS INTO FIRST / MIDDLE / LAST / SUFFIX SO
+007020*    THAT MIDDLE NAMES AND TRAILING SUFFIXES (JR., III, ...)
+007030*    DO NOT GET MASHED INTO THE LAST NAME.  HYPHENATED LAST
+007040*    NAMES (E.G. SMITH-JONES) CONTAIN NO EMBEDDED SPACE SO
+007050*    THEY COME THROUGH AS A SINGLE TOKEN.
+007060*----------------------------------------------------------------
+007070 2110-SPLIT-FULL-NAME.
+007080     MOVE SPACES TO WS-NAME-FIELDS
+007090     MOVE SPACES TO WS-NAME-TOKEN-TABLE
+007100     MOVE ZERO   TO WS-NAME-TOKEN-CNT
+007110     MOVE ZERO   TO WS-MIDDLE-NAME-LEN
+007120     UNSTRING IN-FULL-NAME DELIMITED BY ALL SPACE
+007130         INTO WS-NAME-TOKEN (1)
+007140              WS-NAME-TOKEN (2)
+007150              WS-NAME-TOKEN (3)
+007160              WS-NAME-TOKEN (4)
+007170              WS-NAME-TOKEN (5)
+007180              WS-NAME-TOKEN (6)
+007190              WS-NAME-TOKEN (7)
+007200              WS-NAME-TOKEN (8)
+007210              WS-NAME-TOKEN (9)
+007220              WS-NAME-TOKEN (10)
+007230         TALLYING IN WS-NAME-TOKEN-CNT
+007240         ON OVERFLOW
+007250             IF NOT WS-NAME-TABLE-FULL
+007260                 SET WS-NAME-TABLE-FULL TO TRUE
+007270                 DISPLAY "*** WARNING: NAME HAS MORE THAN 10 "
+007280                         "TOKENS FOR ID " IN-ID
+007290                         " - NAME TRUNCATED ***"
+007300             END-IF
+007310     END-UNSTRING
+
+007330     EVALUATE WS-NAME-TOKEN-CNT
+007340         WHEN ZERO
+007350             CONTINUE
+007360         WHEN 1
+007370             MOVE WS-NAME-TOKEN (1) TO WS-LAST-NAME
+007380         WHEN 2
+007390             MOVE WS-NAME-TOKEN (1) TO WS-FIRST-NAME
+007400             MOVE WS-NAME-TOKEN (2) TO WS-LAST-NAME
+007410         WHEN OTHER
+007420             PERFORM 2120-SPLIT-MULTI-PART-NAME
+007430     END-EVALUATE.
+
+007450*----------------------------------------------------------------
+007460*    2120-SPLIT-MULTI-PART-NAME
+007470*    HANDLES NAMES OF THREE OR MORE TOKENS, RECOGNIZING A
+007480*    TRAILING GENERATIONAL SUFFIX IF ONE IS PRESENT.
+007490*----------------------------------------------------------------
+007500 2120-SPLIT-MULTI-PART-NAME.
+007510     MOVE WS-NAME-TOKEN (1) TO WS-FIRST-NAME
+007520     MOVE WS-NAME-TOKEN-CNT TO WS-NAME-LAST-IX
+007530     MOVE WS-NAME-TOKEN (WS-NAME-LAST-IX) TO WS-NAME-SUFFIX-CHECK
+007540     INSPECT WS-NAME-SUFFIX-CHECK
+007550         CONVERTING "abcdefghijklmnopqrstuvwxyz"
+007560                 TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+
+007580     IF WS-TOKEN-IS-SUFFIX
+007590         MOVE WS-NAME-TOKEN (WS-NAME-LAST-IX) TO WS-SUFFIX
+007600         SUBTRACT 1 FROM WS-NAME-LAST-IX
+007610     END-IF
+
+007630     MOVE WS-NAME-TOKEN (WS-NAME-LAST-IX) TO WS-LAST-NAME
+007640     MOVE 2                 TO WS-NAME-MID-START-IX
+007650     COMPUTE WS-NAME-MID-END-IX = WS-NAME-LAST-IX - 1
+
+007670     IF WS-NAME-MID-END-IX >= WS-NAME-MID-START-IX
+007680         PERFORM 2121-APPEND-MIDDLE-TOKEN
+007690             VARYING WS-NAME-MID-IX FROM WS-NAME-MID-START-IX BY 1
+007700                 UNTIL WS-NAME-MID-IX > WS-NAME-MID-END-IX
+007710     END-IF.
+
+007730*----------------------------------------------------------------
+007740*    2121-APPEND-MIDDLE-TOKEN
+007750*    APPENDS ONE MIDDLE-NAME TOKEN, SEPARATED BY A SPACE, TO
+007760*    WS-MIDDLE-NAME.  THE STRING RESULT IS BUILT IN A SEPARATE
+007770*    WORK FIELD RATHER THAN WS-MIDDLE-NAME ITSELF, SINCE IT IS
+007780*    ALSO ONE OF THE STRING'S OWN SENDING OPERANDS.  THE PRIOR
+007790*    CONTENTS OF WS-MIDDLE-NAME ARE SENT BY REFERENCE-MODIFIED
+007800*    LENGTH (WS-MIDDLE-NAME-LEN), NOT DELIMITED BY SPACE, SINCE
+007810*    A PRIOR APPEND MAY HAVE LEFT EMBEDDED SPACES IN IT.
+007820*----------------------------------------------------------------
+007830 2121-APPEND-MIDDLE-TOKEN.
+007840     MOVE ZERO TO WS-NAME-TOKEN-LEN
+007850     INSPECT WS-NAME-TOKEN (WS-NAME-MID-IX)
+007860         TALLYING WS-NAME-TOKEN-LEN
+007870             FOR CHARACTERS BEFORE INITIAL SPACE
+
+007890     IF WS-NAME-MID-IX > WS-NAME-MID-START-IX
+007900         MOVE SPACES TO WS-MIDDLE-NAME-WORK
+007910         STRING WS-MIDDLE-NAME (1:WS-MIDDLE-NAME-LEN)
+007920                                               DELIMITED BY SIZE
+007930                " "                           DELIMITED BY SIZE
+007940                WS-NAME-TOKEN (WS-NAME-MID-IX) DELIMITED BY SPACE
+007950             INTO WS-MIDDLE-NAME-WORK
+007960         END-STRING
+007970         MOVE WS-MIDDLE-NAME-WORK TO WS-MIDDLE-NAME
+007980         COMPUTE WS-MIDDLE-NAME-LEN =
+007990                 WS-MIDDLE-NAME-LEN + 1 + WS-NAME-TOKEN-LEN
+008000         IF WS-MIDDLE-NAME-LEN > 20
+008010             MOVE 20 TO WS-MIDDLE-NAME-LEN
+008020         END-IF
+008030     ELSE
+008040         MOVE WS-NAME-TOKEN (WS-NAME-MID-IX) TO WS-MIDDLE-NAME
+008050         MOVE WS-NAME-TOKEN-LEN TO WS-MIDDLE-NAME-LEN
+008060     END-IF.
+
+008080*----------------------------------------------------------------
+008090*    3000-TERMINATE
+008100*    CLOSE ALL FILES FOR THE RUN.
+008110*----------------------------------------------------------------
+008120 3000-TERMINATE.
+008130     CLOSE IN-FILE
+008140     CLOSE OUT-FILE
+008150     CLOSE REJECT-FILE
+008160     CLOSE DUP-REPORT-FILE
+008170     CLOSE CUSTOMER-MASTER-FILE
+008180     PERFORM 9100-WRITE-RUN-SUMMARY
+008190     PERFORM 9200-CLEAR-CHECKPOINT.
+
+008210*----------------------------------------------------------------
+008220*    9200-CLEAR-CHECKPOINT
+008230*    THE RUN COMPLETED NORMALLY, SO THE CHECKPOINT IS CLEARED -
+008240*    A SUBSEQUENT RUN AGAINST A NEW EXTRACT SHOULD START FROM
+008250*    THE BEGINNING RATHER THAN SKIP RECORDS.
+008260*----------------------------------------------------------------
+008270 9200-CLEAR-CHECKPOINT.
+008280     OPEN OUTPUT CHECKPOINT-FILE
+008290     CLOSE CHECKPOINT-FILE.
+
+008310*----------------------------------------------------------------
+008320*    9100-WRITE-RUN-SUMMARY
+008330*    WRITES THE CONTROL-TOTAL / AUDIT-TRAIL REPORT FOR THE RUN
+008340*    TO RUN-SUMMARY-FILE SO A MIGRATION CAN BE SIGNED OFF
+008350*    WITHOUT HAVING TO COUNT CONSOLE OUTPUT BY HAND.
+008360*----------------------------------------------------------------
+008370 9100-WRITE-RUN-SUMMARY.
+008380     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+008390     OPEN OUTPUT RUN-SUMMARY-FILE
+
+008410     MOVE SPACES TO RUN-SUMMARY-RECORD
+008420     STRING "MIGRATE-CSV RUN SUMMARY - RUN DATE " WS-RUN-DATE
+008430         DELIMITED BY SIZE
+008440         INTO RUN-SUMMARY-RECORD
+008450     END-STRING
+008460     WRITE RUN-SUMMARY-RECORD
+
+008480     MOVE WS-RECORDS-READ TO WS-CNT-DISPLAY
+008490     MOVE SPACES TO RUN-SUMMARY-RECORD
+008500     STRING "RECORDS READ.......: " WS-CNT-DISPLAY
+008510         DELIMITED BY SIZE
+008520         INTO RUN-SUMMARY-RECORD
+008530     END-STRING
+008540     WRITE RUN-SUMMARY-RECORD
+
+008560     MOVE WS-RECORDS-MIGRATED TO WS-CNT-DISPLAY
+008570     MOVE SPACES TO RUN-SUMMARY-RECORD
+008580     STRING "RECORDS MIGRATED...: " WS-CNT-DISPLAY
+008590         DELIMITED BY SIZE
+008600         INTO RUN-SUMMARY-RECORD
+008610     END-STRING
+008620     WRITE RUN-SUMMARY-RECORD
+
+008640     MOVE WS-RECORDS-REJECTED TO WS-CNT-DISPLAY
+008650     MOVE SPACES TO RUN-SUMMARY-RECORD
+008660     STRING "RECORDS REJECTED...: " WS-CNT-DISPLAY
+008670         DELIMITED BY SIZE
+008680         INTO RUN-SUMMARY-RECORD
+008690     END-STRING
+008700     WRITE RUN-SUMMARY-RECORD
+
+008720     IF WS-HEADER-SEEN AND WS-TRAILER-SEEN
+008730         MOVE WS-TRAILER-CNT TO WS-CNT-DISPLAY
+008740         MOVE SPACES TO RUN-SUMMARY-RECORD
+008750         STRING "TRAILER COUNT......: " WS-CNT-DISPLAY
+008760             DELIMITED BY SIZE
+008770             INTO RUN-SUMMARY-RECORD
+008780         END-STRING
+008790         WRITE RUN-SUMMARY-RECORD
+
+008810         MOVE SPACES TO RUN-SUMMARY-RECORD
+008820         IF WS-COUNT-MISMATCH
+008830             STRING "RECONCILIATION: *** MISMATCH ***"
+008840                 DELIMITED BY SIZE
+008850                 INTO RUN-SUMMARY-RECORD
+008860             END-STRING
+008870         ELSE
+008880             STRING "RECONCILIATION: OK"
+008890                 DELIMITED BY SIZE
+008900                 INTO RUN-SUMMARY-RECORD
+008910             END-STRING
+008920         END-IF
+008930         WRITE RUN-SUMMARY-RECORD
+008940     END-IF
+
+008960     IF WS-ID-TABLE-FULL
+008970         MOVE SPACES TO RUN-SUMMARY-RECORD
+008980         STRING "*** ID TABLE FULL - DUPLICATE CHECK COVERAGE "
+008990                "INCOMPLETE ***"
+009000             DELIMITED BY SIZE
+009010             INTO RUN-SUMMARY-RECORD
+009020         END-STRING
+009030         WRITE RUN-SUMMARY-RECORD
+009040     END-IF
+
+009060     IF WS-NAME-TABLE-FULL
+009070         MOVE SPACES TO RUN-SUMMARY-RECORD
+009080         STRING "*** ONE OR MORE NAMES EXCEEDED 10 TOKENS - "
+009090                "NAME TRUNCATED ***"
+009100             DELIMITED BY SIZE
+009110             INTO RUN-SUMMARY-RECORD
+009120         END-STRING
+009130         WRITE RUN-SUMMARY-RECORD
+009140     END-IF
+
+009160     CLOSE RUN-SUMMARY-FILE.
